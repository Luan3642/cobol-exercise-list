@@ -1,23 +1,108 @@
        IDENTIFICATION DIVISION.
-       PROGRAM-ID. PROGRAMA.
+       PROGRAM-ID. SINALCHK.
 ********************************
-******* fa�a um programa que pe�a um n�mero e informe se ele � positivo ou negativo.
+******* fa�a um programa que pe�a um n�mero e informe se ele �
+******* positivo, negativo ou zero.
        ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT VALOR-FILE ASSIGN TO "VALORFILE"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WRK-VALOR-FS.
+
+           COPY ERRLOGSL.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD  VALOR-FILE.
+       01  VALOR-RECORD.
+           05 VALOR-REG             PIC S9(4) SIGN IS TRAILING
+                                     SEPARATE CHARACTER.
+
+       COPY ERRLOGFD.
 
        WORKING-STORAGE SECTION.
 
        77 WRK-NM PIC S9(4) VALUES ZEROS.
+       77 WRK-OPCAO PIC 9(1) VALUE ZEROS.
+
+       77 WRK-EOF-VALOR PIC X(01) VALUE 'N'.
+           88 FIM-VALOR-FILE VALUE 'Y'.
+
+       77 WRK-VALOR-FS PIC X(02) VALUE SPACES.
+
+       COPY NUMCHK REPLACING ==:NUMCHK-LEN:== BY ==05==.
+
+       COPY ERRLOG REPLACING ==:ERRLOG-PROG:== BY =='SINALCHK'==.
+
+       LINKAGE SECTION.
+       01 LK-COD-RETORNO PIC X(02).
+
+       PROCEDURE DIVISION USING LK-COD-RETORNO.
+       DISPLAY 'ESCOLHA O MODO DE ENTRADA'.
+       DISPLAY '1- INFORMAR VALOR VIA CONSOLE'.
+       DISPLAY '2- PROCESSAR ARQUIVO DE TRANSA��ES (LOTE)'.
+       ACCEPT WRK-OPCAO FROM CONSOLE.
+
+       EVALUATE WRK-OPCAO
+           WHEN 1
+               PERFORM MODO-CONSOLE
+           WHEN 2
+               PERFORM MODO-LOTE
+           WHEN OTHER
+               DISPLAY 'OP��O INV�LIDA'
+               MOVE 'WRK-OPCAO' TO WRK-ERRLOG-CAMPO
+               MOVE WRK-OPCAO TO WRK-ERRLOG-VALOR
+               PERFORM GRAVA-ERRLOG
+       END-EVALUATE.
+
+       MOVE '00' TO LK-COD-RETORNO.
+       GOBACK.
+
+       MODO-CONSOLE.
+           PERFORM ACEITA-NM
+           PERFORM CLASSIFICA-VALOR.
+
+       ACEITA-NM.
+           PERFORM WITH TEST AFTER UNTIL NUMERIC-CHECK
+               DISPLAY 'INFORME O NUMERO QUE DESEJA '
+               ACCEPT WS-NUMCHK-RAW FROM CONSOLE
+               PERFORM VALIDA-NUMCHK
+               IF NUMERIC-CHECK-FALHOU
+                   DISPLAY 'VALOR INVALIDO, DIGITE NOVAMENTE'
+               END-IF
+           END-PERFORM
+           MOVE FUNCTION NUMVAL(WS-NUMCHK-RAW) TO WRK-NM.
 
+       COPY NUMCHKP.
 
-       PROCEDURE DIVISION.
-       DISPLAY 'INFORME O NUMERO QUE DESEJA '
-       ACCEPT WRK-NM FROM CONSOLE.
+       COPY ERRLOGP.
 
-       IF WRK-NM < 0
-           DISPLAY  'NEGATIVO'
-       ELSE
-           DISPLAY  'POSITIVO'
-       END-IF.
+       MODO-LOTE.
+           MOVE 'N' TO WRK-EOF-VALOR
+           OPEN INPUT VALOR-FILE
+           IF WRK-VALOR-FS = '00'
+               PERFORM UNTIL FIM-VALOR-FILE
+                   READ VALOR-FILE
+                       AT END
+                           SET FIM-VALOR-FILE TO TRUE
+                       NOT AT END
+                           MOVE VALOR-REG TO WRK-NM
+                           PERFORM CLASSIFICA-VALOR
+                   END-READ
+               END-PERFORM
+               CLOSE VALOR-FILE
+           ELSE
+               DISPLAY 'ARQUIVO DE TRANSA��ES AUSENTE OU '
+                       'INACESS�VEL, LOTE IGNORADO'
+           END-IF.
 
-       STOP-RUN.
+       CLASSIFICA-VALOR.
+           EVALUATE TRUE
+               WHEN WRK-NM < 0
+                   DISPLAY 'NEGATIVO'
+               WHEN WRK-NM = 0
+                   DISPLAY 'ZERO'
+               WHEN OTHER
+                   DISPLAY 'POSITIVO'
+           END-EVALUATE.
