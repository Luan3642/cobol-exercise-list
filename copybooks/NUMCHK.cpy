@@ -0,0 +1,22 @@
+      *****************************************************************
+      * SHARED NUMERIC EDIT-CHECK WORK AREA.
+      * COPY INTO WORKING-STORAGE SECTION OF ANY PROGRAM THAT ACCEPTS A
+      * VALUE FROM CONSOLE AND NEEDS TO RE-PROMPT ON A BAD KEYSTROKE
+      * INSTEAD OF RISKING A DATA EXCEPTION DOWNSTREAM. VALIDATION IS
+      * DONE WITH FUNCTION TEST-NUMVAL (SEE NUMCHKP.CPY), NOT AN
+      * IS NUMERIC CLASS TEST, SO A LEADING/TRAILING SIGN AND A
+      * DECIMAL POINT ARE STILL ACCEPTED - AN IS NUMERIC TEST ON AN
+      * ALPHANUMERIC ITEM REJECTS BOTH.
+      *
+      * COPY NUMCHK REPLACING ==:NUMCHK-LEN:== BY ==10==.
+      * (:NUMCHK-LEN: = width of the raw console-input buffer; size it
+      * to comfortably fit the widest value the calling field can hold,
+      * e.g. 10 for a signed PIC S9(4)V99 amount, 05 for a signed
+      * PIC S9(4), 01 for an unsigned PIC 9(1) menu choice.)
+      *****************************************************************
+       01  WS-NUMCHK-AREA.
+           05  WS-NUMCHK-RAW         PIC X(:NUMCHK-LEN:).
+           05  WS-NUMCHK-TESTVAL     PIC S9(4).
+           05  WS-NUMCHK-STATUS      PIC X(01) VALUE 'N'.
+               88  NUMERIC-CHECK         VALUE 'Y'.
+               88  NUMERIC-CHECK-FALHOU  VALUE 'N'.
