@@ -0,0 +1,16 @@
+      *****************************************************************
+      * SHARED ERROR/EXCEPTION LOG - WORKING-STORAGE WORK AREA.
+      * COPY INTO WORKING-STORAGE SECTION OF ANY PROGRAM THAT CALLS
+      * GRAVA-ERRLOG. SET WRK-ERRLOG-CAMPO AND WRK-ERRLOG-VALOR BEFORE
+      * PERFORMING GRAVA-ERRLOG (SEE ERRLOGP.CPY).
+      *
+      * COPY ERRLOG REPLACING ==:ERRLOG-PROG:== BY =='EX2     '==.
+      * (:ERRLOG-PROG: = 8-character program tag written to every
+      * record so the log can be sorted/filtered by origin program.)
+      *****************************************************************
+       77  WRK-ERRLOG-PROGRAMA       PIC X(08) VALUE :ERRLOG-PROG:.
+       77  WRK-ERRLOG-CAMPO          PIC X(15) VALUE SPACES.
+       77  WRK-ERRLOG-VALOR          PIC X(20) VALUE SPACES.
+       77  WRK-ERRLOG-DATA           PIC 9(08) VALUE ZEROS.
+       77  WRK-ERRLOG-HORA           PIC 9(08) VALUE ZEROS.
+       77  WRK-ERRLOG-FS             PIC X(02) VALUE SPACES.
