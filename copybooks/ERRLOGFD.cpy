@@ -0,0 +1,7 @@
+      *****************************************************************
+      * SHARED ERROR/EXCEPTION LOG - FD ENTRY.
+      * COPY INTO THE FILE SECTION OF ANY PROGRAM THAT CALLS
+      * GRAVA-ERRLOG (SEE ERRLOGP.CPY).
+      *****************************************************************
+       FD  ERROR-LOG-FILE.
+       01  ERROR-LOG-LINE            PIC X(80).
