@@ -0,0 +1,10 @@
+      *****************************************************************
+      * SHARED ERROR/EXCEPTION LOG - FILE-CONTROL ENTRY.
+      * COPY INTO THE FILE-CONTROL PARAGRAPH OF ANY PROGRAM THAT CALLS
+      * GRAVA-ERRLOG (SEE ERRLOGP.CPY). ALL PROGRAMS SHARE THE SAME
+      * EXTERNAL FILE SO THE LOG IS CENTRALIZED ACROSS EX2, SINALCHK
+      * AND VOGCONS.
+      *****************************************************************
+           SELECT ERROR-LOG-FILE ASSIGN TO "ERRORLOG"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WRK-ERRLOG-FS.
