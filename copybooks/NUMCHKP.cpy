@@ -0,0 +1,15 @@
+      *****************************************************************
+      * SHARED NUMERIC EDIT-CHECK RE-PROMPT PARAGRAPH.
+      * COPY INTO PROCEDURE DIVISION OF ANY PROGRAM THAT CARRIES THE
+      * NUMCHK WORKING-STORAGE COPYBOOK. PERFORM VALIDA-NUMCHK AFTER
+      * MOVING THE RAW CONSOLE INPUT INTO WS-NUMCHK-RAW, THEN USE
+      * FUNCTION NUMVAL(WS-NUMCHK-RAW) - NOT A PLAIN MOVE - TO BRING
+      * THE VALUE INTO THE NUMERIC FIELD SO SIGN AND DECIMAL PLACES
+      * LINE UP CORRECTLY.
+      *****************************************************************
+       VALIDA-NUMCHK.
+           SET NUMERIC-CHECK-FALHOU TO TRUE
+           MOVE FUNCTION TEST-NUMVAL(WS-NUMCHK-RAW) TO WS-NUMCHK-TESTVAL
+           IF WS-NUMCHK-TESTVAL = 0
+               SET NUMERIC-CHECK TO TRUE
+           END-IF.
