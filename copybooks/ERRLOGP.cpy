@@ -0,0 +1,22 @@
+      *****************************************************************
+      * SHARED ERROR/EXCEPTION LOG - RE-USABLE WRITE PARAGRAPH.
+      * COPY INTO PROCEDURE DIVISION OF ANY PROGRAM THAT CARRIES THE
+      * ERRLOG WORKING-STORAGE/FILE-CONTROL/FD COPYBOOKS. SET
+      * WRK-ERRLOG-CAMPO AND WRK-ERRLOG-VALOR THEN PERFORM
+      * GRAVA-ERRLOG.
+      *****************************************************************
+       GRAVA-ERRLOG.
+           ACCEPT WRK-ERRLOG-DATA FROM DATE YYYYMMDD
+           ACCEPT WRK-ERRLOG-HORA FROM TIME
+           OPEN EXTEND ERROR-LOG-FILE
+           IF WRK-ERRLOG-FS = '35'
+               OPEN OUTPUT ERROR-LOG-FILE
+           END-IF
+           MOVE SPACES TO ERROR-LOG-LINE
+           STRING WRK-ERRLOG-DATA ' ' WRK-ERRLOG-HORA ' '
+                   WRK-ERRLOG-PROGRAMA ' ' WRK-ERRLOG-CAMPO '='
+                   WRK-ERRLOG-VALOR DELIMITED BY SIZE
+                   INTO ERROR-LOG-LINE
+           END-STRING
+           WRITE ERROR-LOG-LINE
+           CLOSE ERROR-LOG-FILE.
