@@ -0,0 +1,25 @@
+//EX2NITE  JOB (ACCTNO),'EX2 NIGHTLY BATCH',CLASS=A,MSGCLASS=X,
+//             MSGLEVEL=(1,1),NOTIFY=&SYSUID
+//*-------------------------------------------------------------
+//* NIGHTLY RUN OF EX2 AGAINST THE DAY'S FIXED TRANSACTION
+//* DATASET (REQUEST: BATCH/FILE-DRIVEN TRANSACTION MODE).
+//* EX2 CARRIES A LINKAGE SECTION (REQUEST 007) SO IT CAN ONLY BE
+//* RUN VIA CALL ... USING, NOT AS A STEP'S EXEC PGM= MAIN PROGRAM.
+//* EX2NITE IS A THIN DRIVER (NO LINKAGE SECTION) THAT CALLS EX2
+//* THE SAME WAY MENU.COB DOES, SO THE STEP BELOW RUNS IT.
+//* LEDGER/REPORT/CHECKPOINT ARE ASSIGN TO DYNAMIC WORKING-STORAGE
+//* FIELDS EX2 BUILDS AT RUN TIME AS LEDGER.yyyymmdd /
+//* REPORT.yyyymmdd / CKPT.yyyymmdd (SEE INICIALIZA/GERA-RELATORIO/
+//* PROCESSA-LOTE) - A DYNAMIC ASSIGN RESOLVES STRAIGHT TO THAT
+//* RUNTIME VALUE AS THE OS PATH, NOT THROUGH A DD-NAME LOOKUP, SO
+//* THERE IS NO DD STATEMENT FOR THEM HERE. TRANFILE/CONTROLFILE/
+//* ERRORLOG ARE FIXED-LITERAL ASSIGNS AND DO GO THROUGH DD-NAME
+//* LOOKUP, SO THEY NEED THE DD STATEMENTS BELOW.
+//*-------------------------------------------------------------
+//EX2STEP  EXEC PGM=EX2NITE
+//STEPLIB  DD   DSN=PROD.EX2.LOADLIB,DISP=SHR
+//TRANFILE DD   DSN=PROD.EX2.TRANFILE.DAILY,DISP=SHR
+//CONTROLFILE DD DSN=PROD.EX2.CONTROLFILE.DAILY,DISP=SHR
+//ERRORLOG DD   DSN=PROD.EX2.ERRORLOG,DISP=MOD
+//SYSOUT   DD   SYSOUT=*
+//SYSIN    DD   DUMMY
