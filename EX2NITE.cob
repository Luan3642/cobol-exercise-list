@@ -0,0 +1,22 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. EX2NITE.
+********************************
+******* NIGHTLY BATCH DRIVER FOR EX2. EX2 ITSELF CARRIES A
+******* LINKAGE SECTION (SEE REQUEST 007), SO IT CAN ONLY BE RUN
+******* VIA CALL ... USING, NOT AS A JOB STEP'S EXEC PGM= MAIN
+******* PROGRAM. THIS PROGRAM HAS NO LINKAGE SECTION, SO IT CAN BE
+******* THE EXEC PGM= TARGET, AND CALLS EX2 THE SAME WAY MENU.COB
+******* DOES, EXCEPT IT ALSO PASSES 'B' IN THE OPTIONAL SECOND
+******* PARAMETER TO FORCE EX2 STRAIGHT INTO PROCESSA-LOTE INSTEAD
+******* OF THE INTERACTIVE CONSOLE MENU - THERE IS NO OPERATOR TO
+******* ANSWER ACCEPT FROM CONSOLE IN AN UNATTENDED NIGHTLY RUN.
+       ENVIRONMENT DIVISION.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       77 WRK-COD-RETORNO PIC X(02) VALUE SPACES.
+       77 WRK-MODO-BATCH PIC X(01) VALUE 'B'.
+
+       PROCEDURE DIVISION.
+       CALL 'EX2' USING WRK-COD-RETORNO WRK-MODO-BATCH.
+       DISPLAY 'EX2 RETORNOU C�DIGO: ' WRK-COD-RETORNO.
+       STOP RUN.
