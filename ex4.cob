@@ -1,30 +1,172 @@
        IDENTIFICATION DIVISION.
-       PROGRAM-ID. PROGRAMA.
+       PROGRAM-ID. VOGCONS.
 
        ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT LETRA-FILE ASSIGN TO "LETRAFILE"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WRK-LETRA-FS.
+
+           SELECT STATS-FILE ASSIGN TO DYNAMIC WRK-STATS-DSNAME
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+           COPY ERRLOGSL.
+
        DATA DIVISION.
-***************** OBJETIVO: diga se � vogal ou consoante.
+***************** OBJETIVO: diga se � vogal, consoante ou inv�lido.
+       FILE SECTION.
+       FD  LETRA-FILE.
+       01  LETRA-RECORD.
+           05 LETRA-REG             PIC A(1).
+
+       FD  STATS-FILE.
+       01  STATS-LINE               PIC X(60).
+
+       COPY ERRLOGFD.
+
        WORKING-STORAGE SECTION.
        77 WRK-LETRA PIC A(1) VALUES SPACES.
+       77 WRK-LETRA-MAIUSC PIC A(1) VALUES SPACES.
+
+       77 WRK-OPCAO PIC 9(1) VALUE ZEROS.
+
+       77 WRK-EOF-LETRA PIC X(01) VALUE 'N'.
+           88 FIM-LETRA-FILE VALUE 'Y'.
+
+       77 WRK-LETRA-FS PIC X(02) VALUE SPACES.
+
+       77 WRK-HOJE-AAAAMMDD PIC 9(08) VALUE ZEROS.
+       77 WRK-STATS-DSNAME PIC X(20) VALUE SPACES.
+
+       77 WRK-CNT-VOGAL PIC 9(07) VALUE ZEROS.
+       77 WRK-CNT-CONSOANTE PIC 9(07) VALUE ZEROS.
+       77 WRK-CNT-INVALIDO PIC 9(07) VALUE ZEROS.
+
+       COPY NUMCHK REPLACING ==:NUMCHK-LEN:== BY ==01==.
 
+       COPY ERRLOG REPLACING ==:ERRLOG-PROG:== BY =='VOGCONS '==.
 
-       PROCEDURE DIVISION.
-       DISPLAY 'INFORME A LETRA'
-       ACCEPT WRK-LETRA FROM CONSOLE.
-
-       EVALUATE WRK-LETRA
-           WHEN 'A'
-               DISPLAY 'VOGAL'
-           WHEN 'E'
-               DISPLAY 'VOGAL'
-           WHEN 'I'
-               DISPLAY 'VOGAL'
-           WHEN 'O'
-               DISPLAY 'VOGAL'
-           WHEN 'U'
-               DISPLAY 'VOGAL'
+       LINKAGE SECTION.
+       01 LK-COD-RETORNO PIC X(02).
+
+       PROCEDURE DIVISION USING LK-COD-RETORNO.
+       DISPLAY 'ESCOLHA O MODO DE ENTRADA'.
+       DISPLAY '1- INFORMAR LETRA VIA CONSOLE'.
+       DISPLAY '2- PROCESSAR ARQUIVO DE LETRAS (LOTE)'.
+       PERFORM ACEITA-OPCAO.
+
+       EVALUATE WRK-OPCAO
+           WHEN 1
+               PERFORM MODO-CONSOLE
+           WHEN 2
+               PERFORM MODO-LOTE
            WHEN OTHER
-               DISPLAY  'CONSOANTE'
+               DISPLAY 'OP��O INV�LIDA'
+               MOVE 'WRK-OPCAO' TO WRK-ERRLOG-CAMPO
+               MOVE WRK-OPCAO TO WRK-ERRLOG-VALOR
+               PERFORM GRAVA-ERRLOG
        END-EVALUATE.
 
-       STOP RUN.
+       PERFORM GERA-ESTATISTICAS.
+
+       MOVE '00' TO LK-COD-RETORNO.
+       GOBACK.
+
+       ACEITA-OPCAO.
+           PERFORM WITH TEST AFTER UNTIL NUMERIC-CHECK
+               ACCEPT WS-NUMCHK-RAW FROM CONSOLE
+               PERFORM VALIDA-NUMCHK
+               IF NUMERIC-CHECK-FALHOU
+                   DISPLAY 'OPCAO INVALIDA, DIGITE NOVAMENTE'
+               END-IF
+           END-PERFORM
+           MOVE FUNCTION NUMVAL(WS-NUMCHK-RAW) TO WRK-OPCAO.
+
+       COPY NUMCHKP.
+
+       COPY ERRLOGP.
+
+       MODO-CONSOLE.
+           DISPLAY 'INFORME A LETRA'
+           ACCEPT WRK-LETRA FROM CONSOLE
+           PERFORM CLASSIFICA-LETRA.
+
+       MODO-LOTE.
+           MOVE 'N' TO WRK-EOF-LETRA
+           OPEN INPUT LETRA-FILE
+           IF WRK-LETRA-FS = '00'
+               PERFORM UNTIL FIM-LETRA-FILE
+                   READ LETRA-FILE
+                       AT END
+                           SET FIM-LETRA-FILE TO TRUE
+                       NOT AT END
+                           MOVE LETRA-REG TO WRK-LETRA
+                           PERFORM CLASSIFICA-LETRA
+                   END-READ
+               END-PERFORM
+               CLOSE LETRA-FILE
+           ELSE
+               DISPLAY 'ARQUIVO DE LETRAS AUSENTE OU '
+                       'INACESS�VEL, LOTE IGNORADO'
+           END-IF.
+
+       CLASSIFICA-LETRA.
+           MOVE FUNCTION UPPER-CASE(WRK-LETRA) TO WRK-LETRA-MAIUSC
+
+           EVALUATE WRK-LETRA-MAIUSC
+               WHEN 'A'
+                   DISPLAY 'VOGAL'
+                   ADD 1 TO WRK-CNT-VOGAL
+               WHEN 'E'
+                   DISPLAY 'VOGAL'
+                   ADD 1 TO WRK-CNT-VOGAL
+               WHEN 'I'
+                   DISPLAY 'VOGAL'
+                   ADD 1 TO WRK-CNT-VOGAL
+               WHEN 'O'
+                   DISPLAY 'VOGAL'
+                   ADD 1 TO WRK-CNT-VOGAL
+               WHEN 'U'
+                   DISPLAY 'VOGAL'
+                   ADD 1 TO WRK-CNT-VOGAL
+               WHEN OTHER
+                   IF WRK-LETRA-MAIUSC NOT = SPACE
+                           AND WRK-LETRA-MAIUSC IS ALPHABETIC
+                       DISPLAY 'CONSOANTE'
+                       ADD 1 TO WRK-CNT-CONSOANTE
+                   ELSE
+                       DISPLAY 'INVALIDO'
+                       ADD 1 TO WRK-CNT-INVALIDO
+                       MOVE 'WRK-LETRA' TO WRK-ERRLOG-CAMPO
+                       MOVE WRK-LETRA TO WRK-ERRLOG-VALOR
+                       PERFORM GRAVA-ERRLOG
+                   END-IF
+           END-EVALUATE.
+
+       GERA-ESTATISTICAS.
+           ACCEPT WRK-HOJE-AAAAMMDD FROM DATE YYYYMMDD
+           STRING 'VOGSTATS.' WRK-HOJE-AAAAMMDD DELIMITED BY SIZE
+                   INTO WRK-STATS-DSNAME
+           END-STRING
+
+           OPEN OUTPUT STATS-FILE
+           MOVE 'ESTATISTICAS DE VOGAIS E CONSOANTES - VOGCONS'
+               TO STATS-LINE
+           WRITE STATS-LINE
+           MOVE SPACES TO STATS-LINE
+           STRING 'VOGAIS.....: ' WRK-CNT-VOGAL DELIMITED BY SIZE
+                   INTO STATS-LINE
+           END-STRING
+           WRITE STATS-LINE
+           MOVE SPACES TO STATS-LINE
+           STRING 'CONSOANTES.: ' WRK-CNT-CONSOANTE DELIMITED BY SIZE
+                   INTO STATS-LINE
+           END-STRING
+           WRITE STATS-LINE
+           MOVE SPACES TO STATS-LINE
+           STRING 'INVALIDOS..: ' WRK-CNT-INVALIDO DELIMITED BY SIZE
+                   INTO STATS-LINE
+           END-STRING
+           WRITE STATS-LINE
+           CLOSE STATS-FILE.
