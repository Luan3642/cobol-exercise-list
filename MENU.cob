@@ -0,0 +1,39 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. MENU.
+
+       ENVIRONMENT DIVISION.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       77 WRK-OPCAO PIC 9(1) VALUE ZEROS.
+       77 WRK-COD-RETORNO PIC X(02) VALUE SPACES.
+
+
+       PROCEDURE DIVISION.
+       PERFORM PROCESSA-MENU UNTIL WRK-OPCAO = 4.
+       STOP RUN.
+
+       PROCESSA-MENU.
+       DISPLAY '======================================='.
+       DISPLAY 'MENU DE ROTINAS DO DIA - ESCOLHA UMA OP��O'.
+       DISPLAY '1- CALCULADORA (EX2)'.
+       DISPLAY '2- VERIFICADOR DE SINAL (SINALCHK)'.
+       DISPLAY '3- VERIFICADOR DE VOGAL/CONSOANTE (VOGCONS)'.
+       DISPLAY '4- SAIR'.
+       DISPLAY '======================================='.
+       ACCEPT WRK-OPCAO FROM CONSOLE.
+
+       EVALUATE WRK-OPCAO
+           WHEN 1
+               CALL 'EX2' USING WRK-COD-RETORNO
+               DISPLAY 'EX2 RETORNOU C�DIGO: ' WRK-COD-RETORNO
+           WHEN 2
+               CALL 'SINALCHK' USING WRK-COD-RETORNO
+               DISPLAY 'SINALCHK RETORNOU C�DIGO: ' WRK-COD-RETORNO
+           WHEN 3
+               CALL 'VOGCONS' USING WRK-COD-RETORNO
+               DISPLAY 'VOGCONS RETORNOU C�DIGO: ' WRK-COD-RETORNO
+           WHEN 4
+               DISPLAY 'ENCERRANDO...'
+           WHEN OTHER
+               DISPLAY 'OP��O INV�LIDA'
+       END-EVALUATE.
