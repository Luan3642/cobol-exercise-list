@@ -3,21 +3,289 @@
 
 
        ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT TRAN-FILE ASSIGN TO "TRANFILE"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WRK-TRAN-FS.
+
+           SELECT LEDGER-FILE ASSIGN TO DYNAMIC WRK-LEDGER-DSNAME
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WRK-LEDGER-FS.
+
+           SELECT REPORT-FILE ASSIGN TO DYNAMIC WRK-REPORT-DSNAME
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT CHECKPOINT-FILE ASSIGN TO DYNAMIC WRK-CKPT-DSNAME
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WRK-CKPT-FS.
+
+           SELECT CONTROL-FILE ASSIGN TO "CONTROLFILE"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WRK-CTRL-FS.
+
+           COPY ERRLOGSL.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD  TRAN-FILE.
+       01  TRAN-RECORD.
+           05 TRAN-OPCODE          PIC 9(01).
+           05 FILLER               PIC X(01).
+           05 TRAN-NUM1            PIC S9(4)V99 SIGN IS TRAILING
+                                    SEPARATE CHARACTER.
+           05 FILLER               PIC X(01).
+           05 TRAN-NUM2            PIC S9(4)V99 SIGN IS TRAILING
+                                    SEPARATE CHARACTER.
+
+       FD  LEDGER-FILE.
+       01  LEDGER-RECORD.
+           05 LEDGER-OPCODE-ED     PIC 9(01).
+           05 FILLER               PIC X(01) VALUE SPACE.
+           05 LEDGER-NUM1-ED       PIC -ZZZ9.99.
+           05 FILLER               PIC X(01) VALUE SPACE.
+           05 LEDGER-NUM2-ED       PIC -ZZZ9.99.
+           05 FILLER               PIC X(01) VALUE SPACE.
+           05 LEDGER-RESULT-ED     PIC -ZZZ9.99.
+
+       FD  REPORT-FILE.
+       01  REPORT-LINE             PIC X(60).
+
+       FD  CHECKPOINT-FILE.
+       01  CHECKPOINT-RECORD       PIC 9(07).
+
+       FD  CONTROL-FILE.
+       01  CONTROL-RECORD.
+           05 CONTROL-TOTAL        PIC S9(7)V99 SIGN IS TRAILING
+                                    SEPARATE CHARACTER.
+
+       COPY ERRLOGFD.
+
        WORKING-STORAGE SECTION.
        77 WRK-ESCOLHA PIC 9(1) VALUE ZEROS.
-       77 WRK-NUM1 PIC 9(04) VALUE ZEROS.
-       77 WRK-NUM2 PIC 9(04) VALUE ZEROS.
-       77 WRK-RESULT PIC 9(04) VALUE ZEROS.
-       77 WRK-RESULT-ED PIC ZZ VALUE ZEROS.
-
-
-       PROCEDURE DIVISION.
+       77 WRK-NUM1 PIC S9(4)V99 VALUE ZEROS.
+       77 WRK-NUM2 PIC S9(4)V99 VALUE ZEROS.
+       77 WRK-RESULT PIC S9(4)V99 VALUE ZEROS.
+       77 WRK-RESULT-ED PIC -ZZZ9.99 VALUE ZEROS.
+
+       77 WRK-EOF-TRAN PIC X(01) VALUE 'N'.
+           88 FIM-TRAN-FILE VALUE 'Y'.
+
+       77 WRK-HOJE-AAAAMMDD PIC 9(08) VALUE ZEROS.
+       77 WRK-LEDGER-DSNAME PIC X(20) VALUE SPACES.
+       77 WRK-LEDGER-FS PIC X(02) VALUE SPACES.
+       77 WRK-REPORT-DSNAME PIC X(20) VALUE SPACES.
+
+       77 WRK-OPERACAO-OK PIC X(01) VALUE 'Y'.
+           88 OPERACAO-VALIDA VALUE 'Y'.
+           88 OPERACAO-INVALIDA VALUE 'N'.
+
+       77 WRK-EOF-LEDGER PIC X(01) VALUE 'N'.
+           88 FIM-LEDGER-FILE VALUE 'Y'.
+
+       77 WRK-CNT-SOMA PIC 9(05) VALUE ZEROS.
+       77 WRK-CNT-SUBTR PIC 9(05) VALUE ZEROS.
+       77 WRK-CNT-DIV PIC 9(05) VALUE ZEROS.
+       77 WRK-CNT-MULT PIC 9(05) VALUE ZEROS.
+       77 WRK-TOTAL-GERAL PIC S9(7)V99 VALUE ZEROS.
+       77 WRK-TOTAL-GERAL-ED PIC -ZZZZZZ9.99 VALUE ZEROS.
+
+       77 WRK-TRAN-FS PIC X(02) VALUE SPACES.
+       77 WRK-CKPT-FS PIC X(02) VALUE SPACES.
+       77 WRK-CKPT-DSNAME PIC X(20) VALUE SPACES.
+       77 WRK-CKPT-RESTART PIC 9(07) VALUE ZEROS.
+       77 WRK-REC-COUNT PIC 9(07) VALUE ZEROS.
+       77 WRK-CKPT-INTERVAL PIC 9(03) VALUE 5.
+
+       77 WRK-CTRL-FS PIC X(02) VALUE SPACES.
+       77 WRK-CTRL-TOTAL PIC S9(7)V99 VALUE ZEROS.
+       77 WRK-CTRL-TOTAL-ED PIC -ZZZZZZ9.99 VALUE ZEROS.
+       77 WRK-CTRL-DIFF PIC S9(7)V99 VALUE ZEROS.
+       77 WRK-CTRL-DIFF-ED PIC -ZZZZZZ9.99 VALUE ZEROS.
+
+       77 WRK-ERRLOG-NUM-ED PIC -ZZZZZZ9.99 VALUE ZEROS.
+
+       COPY NUMCHK REPLACING ==:NUMCHK-LEN:== BY ==10==.
+
+       COPY ERRLOG REPLACING ==:ERRLOG-PROG:== BY =='EX2     '==.
+
+       LINKAGE SECTION.
+       01 LK-COD-RETORNO PIC X(02).
+       01 LK-MODO-BATCH PIC X(01).
+
+       PROCEDURE DIVISION USING LK-COD-RETORNO
+               OPTIONAL LK-MODO-BATCH.
+       PERFORM INICIALIZA.
+       IF LK-MODO-BATCH NOT OMITTED AND LK-MODO-BATCH = 'B'
+           PERFORM PROCESSA-LOTE
+       ELSE
+           PERFORM PROCESSA-MENU UNTIL WRK-ESCOLHA = 5
+       END-IF.
+       PERFORM FINALIZA.
+       MOVE '00' TO LK-COD-RETORNO.
+       GOBACK.
+
+       INICIALIZA.
+           ACCEPT WRK-HOJE-AAAAMMDD FROM DATE YYYYMMDD
+           STRING 'LEDGER.' WRK-HOJE-AAAAMMDD DELIMITED BY SIZE
+                   INTO WRK-LEDGER-DSNAME
+           END-STRING
+           OPEN EXTEND LEDGER-FILE
+           IF WRK-LEDGER-FS = '35'
+               OPEN OUTPUT LEDGER-FILE
+           END-IF.
+
+       FINALIZA.
+           CLOSE LEDGER-FILE.
+           PERFORM GERA-RELATORIO.
+
+       GERA-RELATORIO.
+           STRING 'REPORT.' WRK-HOJE-AAAAMMDD DELIMITED BY SIZE
+                   INTO WRK-REPORT-DSNAME
+           END-STRING
+
+           MOVE 'N' TO WRK-EOF-LEDGER
+           OPEN INPUT LEDGER-FILE
+           PERFORM UNTIL FIM-LEDGER-FILE
+               READ LEDGER-FILE
+                   AT END
+                       SET FIM-LEDGER-FILE TO TRUE
+                   NOT AT END
+                       EVALUATE LEDGER-OPCODE-ED
+                           WHEN 1
+                               ADD 1 TO WRK-CNT-SOMA
+                           WHEN 2
+                               ADD 1 TO WRK-CNT-SUBTR
+                           WHEN 3
+                               ADD 1 TO WRK-CNT-DIV
+                           WHEN 4
+                               ADD 1 TO WRK-CNT-MULT
+                       END-EVALUATE
+                       ADD FUNCTION NUMVAL(LEDGER-RESULT-ED)
+                           TO WRK-TOTAL-GERAL
+               END-READ
+           END-PERFORM
+           CLOSE LEDGER-FILE
+
+           MOVE WRK-TOTAL-GERAL TO WRK-TOTAL-GERAL-ED
+
+           OPEN OUTPUT REPORT-FILE
+           MOVE 'RELATORIO DE FECHAMENTO DE TURNO - EX2' TO REPORT-LINE
+           WRITE REPORT-LINE
+           MOVE SPACES TO REPORT-LINE
+           STRING 'SOMA............: ' WRK-CNT-SOMA
+                   DELIMITED BY SIZE INTO REPORT-LINE
+           END-STRING
+           WRITE REPORT-LINE
+           MOVE SPACES TO REPORT-LINE
+           STRING 'SUBTRACAO.......: ' WRK-CNT-SUBTR
+                   DELIMITED BY SIZE INTO REPORT-LINE
+           END-STRING
+           WRITE REPORT-LINE
+           MOVE SPACES TO REPORT-LINE
+           STRING 'DIVISAO.........: ' WRK-CNT-DIV
+                   DELIMITED BY SIZE INTO REPORT-LINE
+           END-STRING
+           WRITE REPORT-LINE
+           MOVE SPACES TO REPORT-LINE
+           STRING 'MULTIPLICACAO...: ' WRK-CNT-MULT
+                   DELIMITED BY SIZE INTO REPORT-LINE
+           END-STRING
+           WRITE REPORT-LINE
+           MOVE SPACES TO REPORT-LINE
+           STRING 'TOTAL GERAL.....: ' WRK-TOTAL-GERAL-ED
+                   DELIMITED BY SIZE INTO REPORT-LINE
+           END-STRING
+           WRITE REPORT-LINE
+
+           PERFORM RECONCILIA
+
+           CLOSE REPORT-FILE.
+
+       RECONCILIA.
+           OPEN INPUT CONTROL-FILE
+           IF WRK-CTRL-FS = '00'
+               READ CONTROL-FILE
+                   AT END
+                       MOVE 'CONTROLE.......: ARQUIVO VAZIO, SEM'
+                           TO REPORT-LINE
+                       WRITE REPORT-LINE
+               END-READ
+               IF WRK-CTRL-FS NOT = '00' AND WRK-CTRL-FS NOT = '10'
+                   MOVE 'RECONCILIACAO...: REGISTRO DE CONTROLE '
+                       TO REPORT-LINE
+                   WRITE REPORT-LINE
+                   MOVE 'WRK-CTRL-FS' TO WRK-ERRLOG-CAMPO
+                   MOVE WRK-CTRL-FS TO WRK-ERRLOG-VALOR
+                   PERFORM GRAVA-ERRLOG
+               END-IF
+               IF WRK-CTRL-FS = '00'
+                   MOVE CONTROL-TOTAL TO WRK-CTRL-TOTAL
+                   MOVE WRK-CTRL-TOTAL TO WRK-CTRL-TOTAL-ED
+                   MOVE SPACES TO REPORT-LINE
+                   STRING 'TOTAL CONTROLE..: ' WRK-CTRL-TOTAL-ED
+                           DELIMITED BY SIZE INTO REPORT-LINE
+                   END-STRING
+                   WRITE REPORT-LINE
+                   IF WRK-TOTAL-GERAL = WRK-CTRL-TOTAL
+                       MOVE 'RECONCILIACAO...: OK' TO REPORT-LINE
+                       WRITE REPORT-LINE
+                   ELSE
+                       SUBTRACT WRK-CTRL-TOTAL FROM WRK-TOTAL-GERAL
+                           GIVING WRK-CTRL-DIFF
+                       MOVE WRK-CTRL-DIFF TO WRK-CTRL-DIFF-ED
+                       MOVE SPACES TO REPORT-LINE
+                       STRING 'RECONCILIACAO...: DIVERGENTE, DIF '
+                               WRK-CTRL-DIFF-ED
+                               DELIMITED BY SIZE INTO REPORT-LINE
+                       END-STRING
+                       WRITE REPORT-LINE
+                       MOVE 'WRK-TOTAL-GERAL' TO WRK-ERRLOG-CAMPO
+                       MOVE WRK-TOTAL-GERAL-ED TO WRK-ERRLOG-VALOR
+                       PERFORM GRAVA-ERRLOG
+                   END-IF
+               END-IF
+               CLOSE CONTROL-FILE
+           ELSE
+               MOVE 'RECONCILIACAO...: SEM ARQUIVO DE CONTROLE'
+                   TO REPORT-LINE
+               WRITE REPORT-LINE
+           END-IF.
+
+       ACEITA-NUM1.
+           PERFORM WITH TEST AFTER UNTIL NUMERIC-CHECK
+               DISPLAY 'INFORME O PRIMEIRO VALOR'
+               ACCEPT WS-NUMCHK-RAW FROM CONSOLE
+               PERFORM VALIDA-NUMCHK
+               IF NUMERIC-CHECK-FALHOU
+                   DISPLAY 'VALOR INV�LIDO, DIGITE NOVAMENTE'
+               END-IF
+           END-PERFORM
+           MOVE FUNCTION NUMVAL(WS-NUMCHK-RAW) TO WRK-NUM1.
+
+       ACEITA-NUM2.
+           PERFORM WITH TEST AFTER UNTIL NUMERIC-CHECK
+               DISPLAY 'INFORME O SEGUNDO VALOR'
+               ACCEPT WS-NUMCHK-RAW FROM CONSOLE
+               PERFORM VALIDA-NUMCHK
+               IF NUMERIC-CHECK-FALHOU
+                   DISPLAY 'VALOR INV�LIDO, DIGITE NOVAMENTE'
+               END-IF
+           END-PERFORM
+           MOVE FUNCTION NUMVAL(WS-NUMCHK-RAW) TO WRK-NUM2.
+
+       COPY NUMCHKP.
+
+       COPY ERRLOGP.
+
+       PROCESSA-MENU.
        DISPLAY 'ESCOLHA UMA OPERA��O DO SEU GOSTO'.
        DISPLAY '1- SOMA'.
        DISPLAY '2- SUBTRA��O'.
        DISPLAY '3- DIVIS�O'.
        DISPLAY '4- MULTIPLICA��O'.
+       DISPLAY '5- SAIR'.
+       DISPLAY '6- PROCESSAR ARQUIVO DE TRANSA��ES (LOTE)'.
 
        DISPLAY '----------------'.
 
@@ -29,72 +297,171 @@
 
                 DISPLAY 'SOMA'
                 DISPLAY '--------------------'
-                DISPLAY'INFORME O PRIMEIRO VALOR'
-                ACCEPT WRK-NUM1 FROM CONSOLE
+                PERFORM ACEITA-NUM1
+                PERFORM ACEITA-NUM2
 
-                DISPLAY'INFORME O SEGUNDO VALOR'
-                ACCEPT WRK-NUM2 FROM CONSOLE
-
-                ADD WRK-NUM1 WRK-NUM2 TO WRK-RESULT
-                MOVE WRK-RESULT TO WRK-RESULT-ED
-
-                DISPLAY 'A soma �: ' WRK-RESULT-ED
+                PERFORM CALCULA-OPERACAO
 
              WHEN 2
 
                 DISPLAY 'SUBTRA��O'
                 DISPLAY '-----------------------'
-                DISPLAY 'INFORME O PRIMEIRO VALOR'
-                ACCEPT WRK-NUM1 FROM CONSOLE
-
-                DISPLAY 'INFORME O SEGUNDO VALOR'
-                ACCEPT WRK-NUM2 FROM CONSOLE
-
+                PERFORM ACEITA-NUM1
+                PERFORM ACEITA-NUM2
 
-                SUBTRACT WRK-NUM1 FROM WRK-NUM2 GIVING WRK-RESULT
-
-                MOVE WRK-RESULT TO WRK-RESULT-ED
-                DISPLAY 'A subtra��o �: ' WRK-RESULT-ED
+                PERFORM CALCULA-OPERACAO
 
 
               WHEN 3
 
                 DISPLAY 'DIVIS�O'
                 DISPLAY '-------------------------'
-                DISPLAY 'INFORME O PRIMEIRO VALOR '
-                ACCEPT WRK-NUM1 FROM CONSOLE
-
-                DISPLAY 'INFORME O SEGUNDO VALOR'
-                ACCEPT WRK-NUM2 FROM CONSOLE
+                PERFORM ACEITA-NUM1
+                PERFORM ACEITA-NUM2
 
-                DIVIDE WRK-NUM1 BY WRK-NUM2 GIVING WRK-RESULT
+                PERFORM UNTIL WRK-NUM2 NOT = ZEROS
+                   DISPLAY 'N�O DIVIDA POR ZERO, DIGITE NOVAMENTE'
+                   PERFORM ACEITA-NUM2
+                END-PERFORM
 
-                MOVE WRK-RESULT TO WRK-RESULT-ED
-
-                DISPLAY 'A DIVIS�O �' WRK-RESULT-ED
+                PERFORM CALCULA-OPERACAO
 
              WHEN 4
 
                 DISPLAY 'MULTIPLICA��O'
                 DISPLAY '------------------------'
-                DISPLAY 'INFORME O PRIMEIRO VALOR'
-                ACCEPT WRK-NUM1 FROM CONSOLE
-
+                PERFORM ACEITA-NUM1
+                PERFORM ACEITA-NUM2
 
-                DISPLAY 'INFORME O SEGUNDO VALOR'
-                ACCEPT WRK-NUM2 FROM CONSOLE
+                PERFORM CALCULA-OPERACAO
 
+             WHEN 6
 
-                MULTIPLY WRK-NUM1 BY WRK-NUM2 GIVING WRK-RESULT
+                PERFORM PROCESSA-LOTE
 
-                MOVE WRK-RESULT TO WRK-RESULT-ED
-                DISPLAY 'A MULPLICA��O �: ' WRK-RESULT-ED
+             WHEN 5
 
+                DISPLAY 'ENCERRANDO...'
 
             WHEN OTHER
                DISPLAY 'VALOR DIGITADO INV�LIDO'
+               MOVE 'WRK-ESCOLHA' TO WRK-ERRLOG-CAMPO
+               MOVE WRK-ESCOLHA TO WRK-ERRLOG-VALOR
+               PERFORM GRAVA-ERRLOG
 
 
            END-EVALUATE.
 
-           STOP RUN.
+       CALCULA-OPERACAO.
+           SET OPERACAO-VALIDA TO TRUE
+           EVALUATE WRK-ESCOLHA
+               WHEN 1
+                   ADD WRK-NUM1 WRK-NUM2 GIVING WRK-RESULT
+                   MOVE WRK-RESULT TO WRK-RESULT-ED
+                   DISPLAY 'A soma �: ' WRK-RESULT-ED
+
+               WHEN 2
+                   SUBTRACT WRK-NUM1 FROM WRK-NUM2 GIVING WRK-RESULT
+                   MOVE WRK-RESULT TO WRK-RESULT-ED
+                   DISPLAY 'A subtra��o �: ' WRK-RESULT-ED
+
+               WHEN 3
+                   IF WRK-NUM2 = ZEROS
+                       SET OPERACAO-INVALIDA TO TRUE
+                       DISPLAY 'DIVIS�O POR ZERO, REGISTRO IGNORADO'
+                       MOVE 'WRK-NUM2' TO WRK-ERRLOG-CAMPO
+                       MOVE WRK-NUM2 TO WRK-ERRLOG-NUM-ED
+                       MOVE WRK-ERRLOG-NUM-ED TO WRK-ERRLOG-VALOR
+                       PERFORM GRAVA-ERRLOG
+                   ELSE
+                       DIVIDE WRK-NUM1 BY WRK-NUM2
+                           GIVING WRK-RESULT ROUNDED
+                       MOVE WRK-RESULT TO WRK-RESULT-ED
+                       DISPLAY 'A DIVIS�O �' WRK-RESULT-ED
+                   END-IF
+
+               WHEN 4
+                   MULTIPLY WRK-NUM1 BY WRK-NUM2
+                       GIVING WRK-RESULT ROUNDED
+                   MOVE WRK-RESULT TO WRK-RESULT-ED
+                   DISPLAY 'A MULPLICA��O �: ' WRK-RESULT-ED
+
+               WHEN OTHER
+                   SET OPERACAO-INVALIDA TO TRUE
+                   DISPLAY 'C�DIGO INV�LIDO, REGISTRO IGNORADO'
+                   MOVE 'WRK-ESCOLHA' TO WRK-ERRLOG-CAMPO
+                   MOVE WRK-ESCOLHA TO WRK-ERRLOG-VALOR
+                   PERFORM GRAVA-ERRLOG
+           END-EVALUATE
+
+           IF OPERACAO-VALIDA
+               PERFORM GRAVA-LEDGER
+           END-IF.
+
+       GRAVA-LEDGER.
+           MOVE SPACES TO LEDGER-RECORD
+           MOVE WRK-ESCOLHA TO LEDGER-OPCODE-ED
+           MOVE WRK-NUM1 TO LEDGER-NUM1-ED
+           MOVE WRK-NUM2 TO LEDGER-NUM2-ED
+           MOVE WRK-RESULT TO LEDGER-RESULT-ED
+           WRITE LEDGER-RECORD.
+
+       PROCESSA-LOTE.
+           STRING 'CKPT.' WRK-HOJE-AAAAMMDD DELIMITED BY SIZE
+                   INTO WRK-CKPT-DSNAME
+           END-STRING
+
+           MOVE ZEROS TO WRK-CKPT-RESTART
+           OPEN INPUT CHECKPOINT-FILE
+           IF WRK-CKPT-FS = '00'
+               READ CHECKPOINT-FILE
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       MOVE CHECKPOINT-RECORD TO WRK-CKPT-RESTART
+                       DISPLAY 'REINICIANDO AP�S O REGISTRO '
+                               WRK-CKPT-RESTART
+               END-READ
+               CLOSE CHECKPOINT-FILE
+           END-IF
+
+           MOVE ZEROS TO WRK-REC-COUNT
+           MOVE 'N' TO WRK-EOF-TRAN
+           OPEN INPUT TRAN-FILE
+           IF WRK-TRAN-FS = '00'
+               PERFORM UNTIL FIM-TRAN-FILE
+                   READ TRAN-FILE
+                       AT END
+                           SET FIM-TRAN-FILE TO TRUE
+                       NOT AT END
+                           ADD 1 TO WRK-REC-COUNT
+                           IF WRK-REC-COUNT > WRK-CKPT-RESTART
+                               MOVE TRAN-OPCODE TO WRK-ESCOLHA
+                               MOVE TRAN-NUM1 TO WRK-NUM1
+                               MOVE TRAN-NUM2 TO WRK-NUM2
+                               PERFORM CALCULA-OPERACAO
+                               IF FUNCTION MOD(WRK-REC-COUNT
+                                       WRK-CKPT-INTERVAL) = 0
+                                   PERFORM GRAVA-CHECKPOINT
+                               END-IF
+                           END-IF
+                   END-READ
+               END-PERFORM
+               CLOSE TRAN-FILE
+               PERFORM LIMPA-CHECKPOINT
+           ELSE
+               DISPLAY 'ARQUIVO DE TRANSA��ES AUSENTE OU '
+                       'INACESS�VEL, LOTE IGNORADO'
+           END-IF.
+
+       GRAVA-CHECKPOINT.
+           MOVE WRK-REC-COUNT TO CHECKPOINT-RECORD
+           OPEN OUTPUT CHECKPOINT-FILE
+           WRITE CHECKPOINT-RECORD
+           CLOSE CHECKPOINT-FILE.
+
+       LIMPA-CHECKPOINT.
+           MOVE ZEROS TO CHECKPOINT-RECORD
+           OPEN OUTPUT CHECKPOINT-FILE
+           WRITE CHECKPOINT-RECORD
+           CLOSE CHECKPOINT-FILE.
